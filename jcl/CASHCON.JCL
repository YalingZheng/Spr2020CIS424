@@ -0,0 +1,75 @@
+//CASHCON  JOB  (ACCTNO),'CASH CONSOLIDATION',CLASS=A,MSGCLASS=A,
+//             REGION=0M,NOTIFY=&SYSUID
+//*********************************************************************
+//* CASHCON - CONSOLIDATE EACH TELLER TERMINAL'S DAILY CASH-OUT
+//* TRANSACTION LOG (WRITTEN BY HELLO-WORLD) INTO ONE DAILY
+//* CASH-POSITION FILE, THEN RUN THE END-OF-DAY SETTLEMENT REPORT
+//* AGAINST THE CONSOLIDATED FILE.
+//*
+//* ADD A SORTINnn DD FOR EACH TERMINAL STATION AS STATIONS ARE
+//* ADDED OR REMOVED FROM THE BRANCH.
+//*
+//* MODIFICATION HISTORY
+//*     DATE       INIT   DESCRIPTION
+//*     ---------- ----   ---------------------------------------
+//*     2026-08-09 JRM    ORIGINAL CONSOLIDATION JOB.
+//*     2026-08-09 JRM    ADDED STEP015 TO MERGE THE PER-TERMINAL
+//*                       SECURITY/AUDIT LOGS INTO THE CONSOLIDATED
+//*                       DAILY FILE STEP020 ALREADY READS.
+//*     2026-08-09 JRM    CASHRPT'S REPORT OUTPUT IS NOW ASSIGNED TO
+//*                       A PROPER DDNAME, SO STEP020 CARRIES A
+//*                       CASHRPT DD FOR IT INSTEAD OF RELYING ON A
+//*                       RUNTIME FILE NAME.
+//*********************************************************************
+//STEP010  EXEC PGM=SORT
+//*--------------------------------------------------------------
+//* ONE SORTINnn DD PER TERMINAL STATION'S DAILY TRANSACTION LOG.
+//*--------------------------------------------------------------
+//SORTIN01 DD DSN=BRANCH.CASHLOG.TERM01.DAILY,DISP=SHR
+//SORTIN02 DD DSN=BRANCH.CASHLOG.TERM02.DAILY,DISP=SHR
+//SORTIN03 DD DSN=BRANCH.CASHLOG.TERM03.DAILY,DISP=SHR
+//SORTIN04 DD DSN=BRANCH.CASHLOG.TERM04.DAILY,DISP=SHR
+//SORTOUT  DD DSN=BRANCH.CASHLOG.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(LRECL=43,RECFM=FB,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  MERGE FIELDS=(1,16,CH,A)
+  RECORD TYPE=F,LENGTH=43
+/*
+//*********************************************************************
+//* STEP015 - CONSOLIDATE EACH TERMINAL'S DAILY SECURITY/AUDIT LOG
+//* THE SAME WAY STEP010 CONSOLIDATES THE TRANSACTION LOGS, SO
+//* STEP020 HAS A BRANCH.CASHAUD.DAILY TO READ.
+//*
+//* ADD A SORTINnn DD FOR EACH TERMINAL STATION AS STATIONS ARE
+//* ADDED OR REMOVED FROM THE BRANCH.
+//*********************************************************************
+//STEP015  EXEC PGM=SORT,COND=(0,NE,STEP010)
+//SORTIN01 DD DSN=BRANCH.CASHAUD.TERM01.DAILY,DISP=SHR
+//SORTIN02 DD DSN=BRANCH.CASHAUD.TERM02.DAILY,DISP=SHR
+//SORTIN03 DD DSN=BRANCH.CASHAUD.TERM03.DAILY,DISP=SHR
+//SORTIN04 DD DSN=BRANCH.CASHAUD.TERM04.DAILY,DISP=SHR
+//SORTOUT  DD DSN=BRANCH.CASHAUD.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(LRECL=51,RECFM=FB,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  MERGE FIELDS=(1,16,CH,A)
+  RECORD TYPE=F,LENGTH=51
+/*
+//*********************************************************************
+//* STEP020 - RUN THE END-OF-DAY SETTLEMENT REPORT AGAINST THE
+//* CONSOLIDATED DAILY FILE AND THE SECURITY/AUDIT LOG.
+//*********************************************************************
+//STEP020  EXEC PGM=CASHRPT,COND=(0,NE,STEP015)
+//STEPLIB  DD DSN=BRANCH.COBOL.LOADLIB,DISP=SHR
+//CASHLOG  DD DSN=BRANCH.CASHLOG.DAILY,DISP=SHR
+//CASHAUD  DD DSN=BRANCH.CASHAUD.DAILY,DISP=SHR
+//CASHRPT  DD DSN=BRANCH.CASHRPT.DAILY.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,2),RLSE),
+//             DCB=(LRECL=80,RECFM=FB,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
