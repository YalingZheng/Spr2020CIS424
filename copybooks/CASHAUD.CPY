@@ -0,0 +1,28 @@
+      *****************************************************************
+      * CASHAUD.CPY
+      *
+      * SECURITY/AUDIT LOG RECORD.  ONE RECORD IS APPENDED BY
+      * HELLO-WORLD EVERY TIME A CASH-OUT IS REJECTED FOR EXCEEDING
+      * THE AUTHORIZED LIMIT, SO FRAUD REVIEW HAS SOMETHING TO ASK
+      * ABOUT REPEATED NEAR-LIMIT ATTEMPTS.
+      *
+      * MODIFICATION HISTORY
+      *     DATE       INIT   DESCRIPTION
+      *     ---------- ----   ---------------------------------------
+      *     2026-08-09 JRM    ORIGINAL RECORD LAYOUT.
+      *     2026-08-09 JRM    CARVED A REJECTION-REASON CODE OUT OF THE
+      *                       FILLER SO THE BALANCE-EXCEEDED AND
+      *                       CEILING-EXCEEDED REJECTIONS, BOTH LOGGED
+      *                       HERE NOW, CAN BE TOLD APART ON REVIEW.
+      *****************************************************************
+       01  CASH-AUDIT-RECORD.
+           05  CAUD-TIMESTAMP.
+               10  CAUD-DATE                   PIC 9(08).
+               10  CAUD-TIME                   PIC 9(08).
+           05  CAUD-OPERATOR-ID                PIC X(08).
+           05  CAUD-TERMINAL-ID                PIC X(08).
+           05  CAUD-AMOUNT                     PIC 9(09).
+           05  CAUD-REJECT-REASON              PIC X(01).
+               88  CAUD-REASON-IS-BALANCE          VALUE 'B'.
+               88  CAUD-REASON-IS-CEILING          VALUE 'L'.
+           05  CAUD-FILLER                     PIC X(09).
