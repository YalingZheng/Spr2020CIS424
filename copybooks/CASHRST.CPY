@@ -0,0 +1,28 @@
+      *****************************************************************
+      * CASHRST.CPY
+      *
+      * CHECKPOINT/RESTART RECORD FOR HELLO-WORLD.  THE TERMINAL AND
+      * ACCOUNT IDENTIFICATION IS CHECKPOINTED HERE BEFORE THE AMOUNT
+      * LOOP IS ENTERED SO A RERUN AFTER AN ABEND OR DROPPED TERMINAL
+      * DOES NOT HAVE TO RE-ASK EVERYTHING FROM SCRATCH.
+      *
+      * MODIFICATION HISTORY
+      *     DATE       INIT   DESCRIPTION
+      *     ---------- ----   ---------------------------------------
+      *     2026-08-09 JRM    ORIGINAL RECORD LAYOUT.
+      *     2026-08-09 JRM    CARVED THE TRANSACTION-TYPE CODE OUT OF
+      *                       THE RESERVED FILLER SPACE.
+      *     2026-08-09 JRM    CARVED THE OPERATOR ID OUT OF THE
+      *                       REMAINING FILLER SPACE SO A CHECKPOINTED
+      *                       SESSION CAN BE RESUMED WITHOUT RE-ASKING
+      *                       WHO IS KEYING IT.
+      *****************************************************************
+       01  CASH-RESTART-RECORD.
+           05  CRST-VALID-FLAG                 PIC X(01).
+               88  CRST-CHECKPOINT-PRESENT         VALUE 'Y'.
+               88  CRST-NO-CHECKPOINT              VALUE 'N'.
+           05  CRST-TERMINAL-ID                PIC X(08).
+           05  CRST-ACCOUNT-NO                 PIC X(10).
+           05  CRST-TXN-TYPE                   PIC X(01).
+           05  CRST-OPERATOR-ID                PIC X(08).
+           05  CRST-FILLER                     PIC X(02).
