@@ -0,0 +1,17 @@
+      *****************************************************************
+      * CUSTMAS.CPY
+      *
+      * CUSTOMER MASTER RECORD USED BY HELLO-WORLD TO VALIDATE A
+      * CASH-OUT AGAINST THE CUSTOMER'S OWN AVAILABLE BALANCE RATHER
+      * THAN A FLAT DOLLAR CEILING.
+      *
+      * MODIFICATION HISTORY
+      *     DATE       INIT   DESCRIPTION
+      *     ---------- ----   ---------------------------------------
+      *     2026-08-09 JRM    ORIGINAL RECORD LAYOUT.
+      *****************************************************************
+       01  CUST-MASTER-RECORD.
+           05  CUST-ACCOUNT-NO                 PIC X(10).
+           05  CUST-CURRENT-BALANCE            PIC 9(09)V99.
+           05  CUST-DAILY-WITHDRAWN            PIC 9(09)V99.
+           05  FILLER                          PIC X(10).
