@@ -0,0 +1,29 @@
+      *****************************************************************
+      * CASHLOG.CPY
+      *
+      * RECORD LAYOUT FOR THE TELLER CASH-OUT TRANSACTION LOG WRITTEN
+      * BY PROGRAM HELLO-WORLD AND READ BY PROGRAM CASHRPT.  EACH
+      * ACCEPTED TRANSACTION IS APPENDED AS ONE FIXED-LENGTH RECORD.
+      *
+      * MODIFICATION HISTORY
+      *     DATE       INIT   DESCRIPTION
+      *     ---------- ----   ---------------------------------------
+      *     2026-08-09 JRM    ORIGINAL RECORD LAYOUT.
+      *     2026-08-09 JRM    CARVED THE TRANSACTION-TYPE CODE OUT OF
+      *                       THE RESERVED FILLER SPACE.
+      *     2026-08-09 JRM    ADDED 88-LEVELS UNDER CLOG-TXN-TYPE SO
+      *                       READERS OF THE LOG (CASHRPT) CAN TEST THE
+      *                       TRANSACTION TYPE THE SAME WAY HELLO-WORLD
+      *                       TESTS ITS OWN CASH-TXN-TYPE FIELD.
+      *****************************************************************
+       01  CASH-LOG-RECORD.
+           05  CLOG-TIMESTAMP.
+               10  CLOG-DATE                   PIC 9(08).
+               10  CLOG-TIME                   PIC 9(08).
+           05  CLOG-TERMINAL-ID                PIC X(08).
+           05  CLOG-AMOUNT                     PIC 9(09).
+           05  CLOG-TXN-TYPE                   PIC X(01).
+               88  CLOG-TXN-IS-CASHOUT             VALUE 'C'.
+               88  CLOG-TXN-IS-DEPOSIT             VALUE 'D'.
+               88  CLOG-TXN-IS-TRANSFER            VALUE 'T'.
+           05  CLOG-FILLER                     PIC X(09).
