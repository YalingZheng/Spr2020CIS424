@@ -0,0 +1,15 @@
+      *****************************************************************
+      * CASHCTL.CPY
+      *
+      * DAILY CASH-OUT CONTROL/PARAMETER RECORD.  LETS BRANCH
+      * MANAGEMENT RAISE OR LOWER THE CASH-OUT CEILING WITHOUT A
+      * RECOMPILE OF HELLO-WORLD.
+      *
+      * MODIFICATION HISTORY
+      *     DATE       INIT   DESCRIPTION
+      *     ---------- ----   ---------------------------------------
+      *     2026-08-09 JRM    ORIGINAL RECORD LAYOUT.
+      *****************************************************************
+       01  CASH-CTL-RECORD.
+           05  CCTL-LIMIT-AMOUNT               PIC 9(09).
+           05  FILLER                          PIC X(21).
