@@ -0,0 +1,246 @@
+000100*****************************************************************
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID.     CASHRPT.
+000400 AUTHOR.         J R MILLIKEN.
+000500 INSTALLATION.   BRANCH OPERATIONS SYSTEMS.
+000600 DATE-WRITTEN.   2026-08-09.
+000700 DATE-COMPILED.
+000800*****************************************************************
+000900* END-OF-DAY SETTLEMENT REPORT.  READS THE TRANSACTION LOG
+001000* WRITTEN BY HELLO-WORLD AND PRODUCES THE DAILY CASH POSITION
+001100* SUMMARY FOR BRANCH MANAGEMENT.
+001200*
+001300* MODIFICATION HISTORY
+001400*     DATE       INIT   DESCRIPTION
+001500*     ---------- ----   ---------------------------------------
+001600*     2026-08-09 JRM    ORIGINAL END-OF-DAY SETTLEMENT REPORT.
+001700*     2026-08-09 JRM    OVER-LIMIT REJECTION COUNT IS CARRIED AS
+001800*                       ZERO UNTIL THE SECURITY/AUDIT LOG EXISTS;
+001900*                       SEE CASHAUD WIRE-UP BELOW.
+002000*     2026-08-09 JRM    COUNT THE OVER-LIMIT REJECTIONS FROM THE
+002100*                       NEW CASHAUD SECURITY/AUDIT LOG INSTEAD OF
+002200*                       CARRYING A PLACEHOLDER ZERO.
+002300*     2026-08-09 JRM    CASHAUD NOW ALSO CARRIES AVAILABLE-
+002400*                       BALANCE REJECTIONS, NOT JUST CEILING
+002500*                       REJECTIONS, SO THE REJECT COUNT AND ITS
+002600*                       REPORT LABEL WERE RENAMED TO COVER BOTH.
+002610*     2026-08-09 JRM    CASHLOG NOW ALSO CARRIES DEPOSITS AND
+002620*                       TRANSFERS - EXCLUDE THOSE FROM THE DOLLAR
+002630*                       TOTAL AND LARGEST-SINGLE-CASH-OUT FIGURES,
+002640*                       WHICH ARE CASH-OUT FIGURES ONLY.  FIXED
+002650*                       THE REPORT OUTPUT FILE'S ASSIGN TO A
+002660*                       VALID DDNAME-STYLE LITERAL AND CHECKED ITS
+002670*                       OPEN STATUS LIKE THE OTHER FILES.  WIDENED
+002680*                       CASHRPT-WS-VALUE TO 11 DIGITS TO MATCH
+002690*                       CASHRPT-TOTAL-AMOUNT NOW THAT AMTCASH CAN
+002695*                       RUN UP TO 999,999,999 PER TRANSACTION.
+002696*     2026-08-09 JRM    ADDED A CEILING-ONLY OVER-LIMIT REJECTION
+002697*                       COUNT ALONGSIDE THE COMBINED FIGURE, SO
+002698*                       MANAGEMENT CAN STILL SEE HOW MANY ATTEMPTS
+002699*                       WERE OVER THE DAILY LIMIT SPECIFICALLY, NOT
+002699*                       JUST OVER THEIR OWN AVAILABLE BALANCE.
+002700*****************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT CASH-LOG-FILE ASSIGN TO "CASHLOG"
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS CASH-LOG-STATUS.
+003400     SELECT CASH-AUDIT-FILE ASSIGN TO "CASHAUD"
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS CASH-AUDIT-STATUS.
+003700     SELECT CASH-RPT-FILE ASSIGN TO "CASHRPT"
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS CASH-RPT-STATUS.
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  CASH-LOG-FILE
+004300     RECORDING MODE IS F.
+004400     COPY CASHLOG.
+004500 FD  CASH-AUDIT-FILE
+004600     RECORDING MODE IS F.
+004700     COPY CASHAUD.
+004800 FD  CASH-RPT-FILE
+004900     RECORDING MODE IS F.
+005000 01  CASHRPT-REPORT-LINE            PIC X(80).
+005100 WORKING-STORAGE SECTION.
+005200*****************************************************************
+005300* 77-LEVEL STANDALONE COUNTERS AND SWITCHES
+005400*****************************************************************
+005500 77  CASH-LOG-STATUS             PIC X(02) VALUE SPACES.
+005600 77  CASH-RPT-STATUS             PIC X(02) VALUE SPACES.
+005700 77  CASH-AUDIT-STATUS           PIC X(02) VALUE SPACES.
+005800 77  CASHRPT-EOF-SWITCH          PIC X(01) VALUE "N".
+005900     88  CASHRPT-END-OF-FILE             VALUE "Y".
+006000 77  CASHRPT-AUDIT-EOF-SWITCH    PIC X(01) VALUE "N".
+006100     88  CASHRPT-AUDIT-END-OF-FILE       VALUE "Y".
+006200 77  CASHRPT-LOG-AVAIL-SWITCH    PIC X(01) VALUE "N".
+006300     88  CASHRPT-LOG-IS-AVAILABLE        VALUE "Y".
+006400 77  CASHRPT-AUDIT-AVAIL-SWITCH  PIC X(01) VALUE "N".
+006500     88  CASHRPT-AUDIT-IS-AVAILABLE      VALUE "Y".
+006510 77  CASHRPT-RPT-AVAIL-SWITCH    PIC X(01) VALUE "N".
+006520     88  CASHRPT-RPT-IS-AVAILABLE        VALUE "Y".
+006600*****************************************************************
+006700* REPORT ACCUMULATORS
+006800*****************************************************************
+006900 01  CASHRPT-TOTAL-AMOUNT           PIC 9(11)     VALUE ZERO.
+007000 01  CASHRPT-TXN-COUNT              PIC 9(07)     VALUE ZERO.
+007100 01  CASHRPT-MAX-AMOUNT             PIC 9(09)     VALUE ZERO.
+007200 01  CASHRPT-REJECT-COUNT           PIC 9(07)     VALUE ZERO.
+007250 01  CASHRPT-CEILING-COUNT          PIC 9(07)     VALUE ZERO.
+007300*****************************************************************
+007400* PRINT LINE WORK AREA
+007500*****************************************************************
+007600 01  CASHRPT-WS-LINE.
+007700     05  CASHRPT-WS-LABEL            PIC X(40).
+007800     05  CASHRPT-WS-VALUE            PIC ZZ,ZZZ,ZZZ,ZZ9.
+007900     05  FILLER                      PIC X(28).
+008000 PROCEDURE DIVISION.
+008100*****************************************************************
+008200* 0000-MAINLINE - READ THE TRANSACTION LOG ONCE, ACCUMULATE THE
+008300* DAILY TOTALS, THEN PRINT THE SETTLEMENT REPORT.
+008400*****************************************************************
+008500 0000-MAINLINE.
+008600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008700     IF CASHRPT-LOG-IS-AVAILABLE
+008800         PERFORM 2000-READ-LOG THRU 2000-EXIT
+008900         PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT
+009000             UNTIL CASHRPT-END-OF-FILE
+009100     END-IF.
+009200     IF CASHRPT-AUDIT-IS-AVAILABLE
+009300         PERFORM 4000-READ-AUDIT THRU 4000-EXIT
+009400         PERFORM 5000-PROCESS-AUDIT THRU 5000-EXIT
+009500             UNTIL CASHRPT-AUDIT-END-OF-FILE
+009600     END-IF.
+009700     IF CASHRPT-RPT-IS-AVAILABLE
+009710         PERFORM 8000-PRINT-REPORT THRU 8000-EXIT
+009720     ELSE
+009730         DISPLAY "CASHRPT: SETTLEMENT REPORT NOT PRODUCED"
+009740     END-IF.
+009800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009900     STOP RUN.
+010000*****************************************************************
+010100* 1000-INITIALIZE - OPEN THE TRANSACTION LOG AND THE REPORT FILE.
+010200*****************************************************************
+010300 1000-INITIALIZE.
+010400     OPEN INPUT CASH-LOG-FILE.
+010500     IF CASH-LOG-STATUS = "00"
+010600         SET CASHRPT-LOG-IS-AVAILABLE TO TRUE
+010700     ELSE
+010800         DISPLAY "CASHRPT: NO TRANSACTION LOG FOUND"
+010900     END-IF.
+011000     OPEN INPUT CASH-AUDIT-FILE.
+011100     IF CASH-AUDIT-STATUS = "00"
+011200         SET CASHRPT-AUDIT-IS-AVAILABLE TO TRUE
+011300     ELSE
+011400         DISPLAY "CASHRPT: NO SECURITY/AUDIT LOG FOUND"
+011500     END-IF.
+011600     OPEN OUTPUT CASH-RPT-FILE.
+011610     IF CASH-RPT-STATUS = "00"
+011620         SET CASHRPT-RPT-IS-AVAILABLE TO TRUE
+011630     ELSE
+011640         DISPLAY "CASHRPT: UNABLE TO OPEN REPORT OUTPUT FILE"
+011650     END-IF.
+011700 1000-EXIT.
+011800     EXIT.
+011900*****************************************************************
+012000* 2000-READ-LOG - READ THE NEXT TRANSACTION LOG RECORD.
+012100*****************************************************************
+012200 2000-READ-LOG.
+012300     READ CASH-LOG-FILE
+012400         AT END
+012500             SET CASHRPT-END-OF-FILE TO TRUE
+012600     END-READ.
+012700 2000-EXIT.
+012800     EXIT.
+012900*****************************************************************
+013000* 3000-PROCESS-RECORD - ACCUMULATE ONE CASH-OUT TRANSACTION AND
+013100* READ THE NEXT RECORD.  DEPOSITS AND TRANSFERS ARE LOGGED TO THE
+013150* SAME FILE BUT DO NOT COUNT TOWARD THE CASH-DISPENSED FIGURES.
+013200*****************************************************************
+013300 3000-PROCESS-RECORD.
+013350     IF CLOG-TXN-IS-CASHOUT
+013400         ADD CLOG-AMOUNT TO CASHRPT-TOTAL-AMOUNT
+013500         ADD 1 TO CASHRPT-TXN-COUNT
+013600         IF CLOG-AMOUNT > CASHRPT-MAX-AMOUNT
+013700             MOVE CLOG-AMOUNT TO CASHRPT-MAX-AMOUNT
+013800         END-IF
+013850     END-IF.
+013900     PERFORM 2000-READ-LOG THRU 2000-EXIT.
+014000 3000-EXIT.
+014100     EXIT.
+014200*****************************************************************
+014300* 4000-READ-AUDIT - READ THE NEXT SECURITY/AUDIT LOG RECORD.
+014400*****************************************************************
+014500 4000-READ-AUDIT.
+014600     READ CASH-AUDIT-FILE
+014700         AT END
+014800             SET CASHRPT-AUDIT-END-OF-FILE TO TRUE
+014900     END-READ.
+015000 4000-EXIT.
+015100     EXIT.
+015200*****************************************************************
+015300* 5000-PROCESS-AUDIT - COUNT ONE REJECTED CASH-OUT ATTEMPT
+015400* (AVAILABLE-BALANCE OR CEILING EXCEEDED) AND, WHEN IT WAS A
+015410* CEILING REJECTION SPECIFICALLY, ADD IT TO THE OVER-LIMIT-ONLY
+015420* FIGURE AS WELL.  THEN READ THE NEXT RECORD.
+015600*****************************************************************
+015700 5000-PROCESS-AUDIT.
+015800     ADD 1 TO CASHRPT-REJECT-COUNT.
+015850     IF CAUD-REASON-IS-CEILING
+015860         ADD 1 TO CASHRPT-CEILING-COUNT
+015870     END-IF.
+015900     PERFORM 4000-READ-AUDIT THRU 4000-EXIT.
+016000 5000-EXIT.
+016100     EXIT.
+016200*****************************************************************
+016300* 8000-PRINT-REPORT - WRITE THE FIVE-LINE DAILY SETTLEMENT
+016400* SUMMARY.
+016500*****************************************************************
+016600 8000-PRINT-REPORT.
+016700     MOVE "TOTAL DOLLARS DISPENSED . . . . ." TO CASHRPT-WS-LABEL.
+016800     MOVE CASHRPT-TOTAL-AMOUNT   TO CASHRPT-WS-VALUE.
+016900     PERFORM 8100-WRITE-LINE THRU 8100-EXIT.
+017000     MOVE "NUMBER OF TRANSACTIONS . . . . ." TO CASHRPT-WS-LABEL.
+017100     MOVE CASHRPT-TXN-COUNT      TO CASHRPT-WS-VALUE.
+017200     PERFORM 8100-WRITE-LINE THRU 8100-EXIT.
+017300     MOVE "LARGEST SINGLE CASH-OUT . . . ." TO CASHRPT-WS-LABEL.
+017400     MOVE CASHRPT-MAX-AMOUNT     TO CASHRPT-WS-VALUE.
+017500     PERFORM 8100-WRITE-LINE THRU 8100-EXIT.
+017600     MOVE "CASH-OUT REJECTIONS . . . . . ." TO CASHRPT-WS-LABEL.
+017700     MOVE CASHRPT-REJECT-COUNT   TO CASHRPT-WS-VALUE.
+017800     PERFORM 8100-WRITE-LINE THRU 8100-EXIT.
+017850     MOVE "OVER-LIMIT REJECTIONS . . . . ." TO CASHRPT-WS-LABEL.
+017860     MOVE CASHRPT-CEILING-COUNT  TO CASHRPT-WS-VALUE.
+017870     PERFORM 8100-WRITE-LINE THRU 8100-EXIT.
+017900 8000-EXIT.
+018000     EXIT.
+018100*****************************************************************
+018200* 8100-WRITE-LINE - FORMAT AND WRITE ONE REPORT LINE.
+018300*****************************************************************
+018400 8100-WRITE-LINE.
+018500     MOVE SPACES TO CASHRPT-REPORT-LINE.
+018600     STRING CASHRPT-WS-LABEL DELIMITED BY SIZE
+018700            CASHRPT-WS-VALUE DELIMITED BY SIZE
+018800         INTO CASHRPT-REPORT-LINE
+018900     END-STRING.
+019000     WRITE CASHRPT-REPORT-LINE.
+019100     DISPLAY CASHRPT-REPORT-LINE.
+019200 8100-EXIT.
+019300     EXIT.
+019400*****************************************************************
+019500* 9000-TERMINATE - CLOSE THE FILES AND END THE RUN.
+019600*****************************************************************
+019700 9000-TERMINATE.
+019800     IF CASHRPT-LOG-IS-AVAILABLE
+019900         CLOSE CASH-LOG-FILE
+020000     END-IF.
+020100     IF CASHRPT-AUDIT-IS-AVAILABLE
+020200         CLOSE CASH-AUDIT-FILE
+020300     END-IF.
+020350     IF CASHRPT-RPT-IS-AVAILABLE
+020380         CLOSE CASH-RPT-FILE
+020390     END-IF.
+020500 9000-EXIT.
+020600     EXIT.
+
