@@ -1,16 +1,548 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO-WORLD.
-DATA DIVISION.
-    WORKING-STORAGE SECTION.
-        01 AMTCASH PIC 9(5). *> PIC data type - 5 whole numbers 
-                             *> 9 is used to indicate numeric data consisting of the digits from 0 to 9
-PROCEDURE DIVISION.
-    HINT1.
-    DISPLAY 'Enter the amount of money to cash out: '.
-    ACCEPT AMTCASH.
-    IF AMTCASH <= 10000 THEN
-        DISPLAY 'REQUESTED MONEY EXCEEDS $10,000 '
-        GO TO HINT1
-    END-IF.
-    DISPLAY 'You requested ', AMTCASH, ' dollars'. 
-STOP RUN.
+000100*****************************************************************
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID.     HELLO-WORLD.
+000400 AUTHOR.         J R MILLIKEN.
+000500 INSTALLATION.   BRANCH OPERATIONS SYSTEMS.
+000600 DATE-WRITTEN.   2019-11-02.
+000700 DATE-COMPILED.
+000800*****************************************************************
+000900* MODIFICATION HISTORY
+001000*     DATE       INIT   DESCRIPTION
+001100*     ---------- ----   ---------------------------------------
+001200*     2019-11-02 JRM    ORIGINAL TELLER CASH-OUT PROMPT.
+001300*     2026-08-09 JRM    WRITE EACH ACCEPTED CASH-OUT TO A NEW
+001400*                       SEQUENTIAL TRANSACTION LOG FILE SO THE
+001500*                       SHIFT HAS SOMETHING TO RECONCILE AGAINST.
+001600*     2026-08-09 JRM    VALIDATE THE REQUESTED AMOUNT AGAINST THE
+001700*                       CUSTOMERS OWN AVAILABLE BALANCE INSTEAD
+001800*                       OF A FLAT DOLLAR CEILING.
+001900*     2026-08-09 JRM    READ THE DAILY CASH-OUT CEILING FROM A
+002000*                       CONTROL FILE INSTEAD OF A COMPILED-IN
+002100*                       LITERAL SO IT CAN CHANGE WITHOUT A
+002200*                       REDEPLOY OR A RECOMPILE.
+002300*     2026-08-09 JRM    CHECKPOINT THE TERMINAL/ACCOUNT ID TO A
+002400*                       RESTART FILE BEFORE THE AMOUNT LOOP SO AN
+002500*                       INTERRUPTED SESSION CAN BE PICKED BACK UP.
+002600*     2026-08-09 JRM    BREAK THE APPROVED AMOUNT DOWN INTO A
+002700*                       MINIMAL TILL-DISPENSE DENOMINATION LIST.
+002800*     2026-08-09 JRM    WIDENED AMTCASH AND ADDED A TRANSACTION-
+002900*                       TYPE CODE SO THIS CAN SERVE CASH-OUT,
+003000*                       DEPOSIT AND TRANSFER, NOT JUST CASH-OUT.
+003100*     2026-08-09 JRM    LOG EVERY OVER-LIMIT REJECTION TO A
+003200*                       SECURITY/AUDIT LOG WITH THE OPERATOR,
+003300*                       TERMINAL AND ATTEMPTED AMOUNT FOR FRAUD
+003400*                       REVIEW.
+003500*     2026-08-09 JRM    EDIT THE KEYED AMOUNT FOR NUMERIC, NON-
+003600*                       ZERO, NON-NEGATIVE CONTENT BEFORE IT IS
+003700*                       EVER MOVED INTO AMTCASH SO BAD TERMINAL
+003800*                       INPUT LOOPS BACK INSTEAD OF ABENDING.
+003900*     2026-08-09 JRM    EDIT-CHECK THE KEYED TRANSACTION TYPE AND
+004000*                       GUARD THE CUSTOMER MASTER OPEN/READ SO
+004100*                       NEITHER A BAD CODE NOR A MISSING MASTER
+004200*                       FILE CAN GET PAST VALIDATION UNCAUGHT.
+004300*                       CLAMP THE AVAILABLE-BALANCE COMPUTE TO
+004400*                       ZERO RATHER THAN LET IT UNDERFLOW AN
+004500*                       UNSIGNED FIELD, WIDEN THE BILL-COUNT
+004600*                       FIELDS TO MATCH AMTCASH, AND LOG THE
+004700*                       AVAILABLE-BALANCE REJECTION TO THE AUDIT
+004800*                       LOG ALONGSIDE THE CEILING REJECTION, WITH
+004900*                       A REASON CODE TO TELL THEM APART.
+004910*     2026-08-09 JRM    AN ACCOUNT NOT FOUND NO LONGER LOOPS THE
+004920*                       AMOUNT FOREVER - THE TELLER IS KICKED BACK
+004930*                       TO RE-KEY THE ACCOUNT NUMBER.  A CUSTOMER
+004940*                       MASTER THAT NEVER OPENED IS A DEAD END
+004950*                       INSTEAD, SO THAT CASE ENDS THE RUN RATHER
+004960*                       THAN RETRYING SOMETHING THAT CAN NEVER
+004970*                       CLEAR.  OPEN THE MASTER I-O AND REWRITE
+004980*                       CUST-DAILY-WITHDRAWN AFTER EVERY APPROVED
+004990*                       CASH-OUT SO A LATER CASH-OUT THIS SHIFT
+004995*                       SEES TODAY'S ACTUAL WITHDRAWN TOTAL.
+004996*     2026-08-09 JRM    ADDED ACCESS MODE IS RANDOM TO CUST-MASTER-
+004997*                       FILE SO THE KEYED READ ACTUALLY WORKS, AND A
+004997*                       DEDICATED CASH-MASTER-OPEN-SWITCH (SET ONCE
+004998*                       AT OPEN TIME) SO THE PER-I/O FILE STATUS NO
+004998*                       LONGER DOUBLES AS THE "IS THE MASTER USABLE"
+004999*                       GATE.  THE CLOSE IN 9000-TERMINATE IS NOW
+004999*                       GUARDED BY THE SAME SWITCH.
+005000*****************************************************************
+005100 ENVIRONMENT DIVISION.
+005200 INPUT-OUTPUT SECTION.
+005300 FILE-CONTROL.
+005400     SELECT CASH-LOG-FILE ASSIGN TO "CASHLOG"
+005500         ORGANIZATION IS SEQUENTIAL
+005600         FILE STATUS IS CASH-LOG-STATUS.
+005710*    CUST-MASTER-FILE IS OPENED I-O, NOT INPUT, SO AN APPROVED
+005720*    CASH-OUT CAN REWRITE CUST-DAILY-WITHDRAWN (SEE 7050).  ACCESS
+005725*    MUST BE RANDOM - THE ACCOUNT LOOKUP IN 6100 IS ALWAYS BY KEY.
+005730     SELECT CUST-MASTER-FILE ASSIGN TO "CUSTMAS"
+005800         ORGANIZATION IS INDEXED
+005850         ACCESS MODE IS RANDOM
+005900         RECORD KEY IS CUST-ACCOUNT-NO
+006000         FILE STATUS IS CUST-MASTER-STATUS.
+006100     SELECT CASH-CTL-FILE ASSIGN TO "CASHCTL"
+006200         ORGANIZATION IS SEQUENTIAL
+006300         FILE STATUS IS CASH-CTL-STATUS.
+006400     SELECT CASH-RESTART-FILE ASSIGN TO "CASHRST"
+006500         ORGANIZATION IS SEQUENTIAL
+006600         FILE STATUS IS CASH-RESTART-STATUS.
+006700     SELECT CASH-AUDIT-FILE ASSIGN TO "CASHAUD"
+006800         ORGANIZATION IS SEQUENTIAL
+006900         FILE STATUS IS CASH-AUDIT-STATUS.
+007000 DATA DIVISION.
+007100 FILE SECTION.
+007200 FD  CASH-LOG-FILE
+007300     RECORDING MODE IS F.
+007400     COPY CASHLOG.
+007500 FD  CUST-MASTER-FILE.
+007600     COPY CUSTMAS.
+007700 FD  CASH-CTL-FILE
+007800     RECORDING MODE IS F.
+007900     COPY CASHCTL.
+008000 FD  CASH-RESTART-FILE
+008100     RECORDING MODE IS F.
+008200     COPY CASHRST.
+008300 FD  CASH-AUDIT-FILE
+008400     RECORDING MODE IS F.
+008500     COPY CASHAUD.
+008600 WORKING-STORAGE SECTION.
+008700*****************************************************************
+008800* 77-LEVEL STANDALONE COUNTERS AND SWITCHES
+008900*****************************************************************
+009000 77  CASH-LOG-STATUS             PIC X(02) VALUE SPACES.
+009100 77  CUST-MASTER-STATUS          PIC X(02) VALUE SPACES.
+009200 77  CASH-CTL-STATUS             PIC X(02) VALUE SPACES.
+009300 77  CASH-RESTART-STATUS         PIC X(02) VALUE SPACES.
+009400 77  CASH-AUDIT-STATUS           PIC X(02) VALUE SPACES.
+009500 77  CASH-VALID-SWITCH           PIC X(01) VALUE "Y".
+009600     88  CASH-INPUT-IS-VALID             VALUE "Y".
+009700     88  CASH-INPUT-IS-INVALID           VALUE "N".
+009800 77  CASH-RESUMED-SWITCH         PIC X(01) VALUE "N".
+009900     88  CASH-TRANSACTION-RESUMED        VALUE "Y".
+010000 77  CASH-REJECT-REASON          PIC X(01).
+010100     88  CASH-REJECT-IS-BALANCE          VALUE "B".
+010200     88  CASH-REJECT-IS-CEILING          VALUE "L".
+010210 77  CASH-LOOKUP-SWITCH          PIC X(01) VALUE "Y".
+010220     88  CASH-ACCOUNT-FOUND              VALUE "Y".
+010230     88  CASH-ACCOUNT-NOTFOUND           VALUE "N".
+010240     88  CASH-ACCOUNT-UNAVAILABLE        VALUE "U".
+010250*    SET ONCE BY 1000-INITIALIZE FROM THE OPEN RESULT AND NEVER
+010260*    TOUCHED AGAIN - CUST-MASTER-STATUS ITSELF IS RESET BY EVERY
+010270*    SUBSEQUENT READ/REWRITE AND CANNOT BE REUSED AS THIS GATE.
+010280 77  CASH-MASTER-OPEN-SWITCH     PIC X(01) VALUE "N".
+010290     88  CASH-MASTER-IS-OPEN             VALUE "Y".
+010295     88  CASH-MASTER-NOT-OPEN            VALUE "N".
+010300*****************************************************************
+010400* MAIN WORKING STORAGE
+010500*****************************************************************
+010600 01  CASH-AMOUNT-INPUT           PIC X(09) JUSTIFIED RIGHT.
+010700 01  AMTCASH                     PIC 9(09).
+010800*                                PIC DATA TYPE - WHOLE NUMBERS
+010900*                                9 IS USED TO INDICATE NUMERIC
+011000*                                DATA CONSISTING OF THE DIGITS
+011100*                                FROM 0 TO 9.
+011200 01  CASH-TERMINAL-ID            PIC X(08).
+011300 01  CASH-OPERATOR-ID            PIC X(08).
+011400 01  CASH-ACCOUNT-NO             PIC X(10).
+011500 01  CASH-TXN-TYPE               PIC X(01).
+011600     88  CASH-TXN-IS-CASHOUT             VALUE "C".
+011700     88  CASH-TXN-IS-DEPOSIT             VALUE "D".
+011800     88  CASH-TXN-IS-TRANSFER            VALUE "T".
+011900 01  CASH-AVAILABLE-BALANCE      PIC 9(09)V99.
+012000 01  CASH-LIMIT-AMOUNT           PIC 9(09)     VALUE 10000.
+012100*****************************************************************
+012200* DENOMINATION BREAKDOWN WORK AREA
+012300*****************************************************************
+012400 01  CASH-DENOM-WORK             PIC 9(09)     COMP.
+012500 01  CASH-BILL-100               PIC 9(09)     COMP.
+012600 01  CASH-BILL-50                PIC 9(09)     COMP.
+012700 01  CASH-BILL-20                PIC 9(09)     COMP.
+012800 01  CASH-BILL-10                PIC 9(09)     COMP.
+012900 01  CASH-BILL-05                PIC 9(09)     COMP.
+013000 01  CASH-BILL-01                PIC 9(09)     COMP.
+013100 01  CASH-CURRENT-DATE           PIC 9(08).
+013200 01  CASH-CURRENT-TIME           PIC 9(08).
+013300 PROCEDURE DIVISION.
+013400*****************************************************************
+013500* 0000-MAINLINE - OPEN THE LOG AND THE CUSTOMER MASTER, CHECK FOR
+013600* A CHECKPOINTED SESSION, COLLECT THE TERMINAL/SESSION AND
+013700* ACCOUNT IDENTIFICATION IF NEEDED, CHECKPOINT IT, THEN DROP INTO
+013800* THE EXISTING CASH-OUT AMOUNT LOOP.
+013900*****************************************************************
+014000 0000-MAINLINE.
+014100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+014200     PERFORM 2000-CHECK-RESTART THRU 2000-EXIT.
+014300     IF NOT CASH-TRANSACTION-RESUMED
+014400         PERFORM 2500-GET-TXN-INFO THRU 2500-EXIT
+014500     END-IF.
+014600     PERFORM 5000-CHECKPOINT-SAVE THRU 5000-EXIT.
+014700     GO TO HINT1.
+014800*****************************************************************
+014900* 1000-INITIALIZE - OPEN THE TRANSACTION LOG, CUSTOMER MASTER AND
+015000* CONTROL FILE.
+015100*****************************************************************
+015200 1000-INITIALIZE.
+015300     OPEN EXTEND CASH-LOG-FILE.
+015400     IF CASH-LOG-STATUS = "35"
+015500         OPEN OUTPUT CASH-LOG-FILE
+015600     END-IF.
+015700     OPEN EXTEND CASH-AUDIT-FILE.
+015800     IF CASH-AUDIT-STATUS = "35"
+015900         OPEN OUTPUT CASH-AUDIT-FILE
+016000     END-IF.
+016100     OPEN I-O CUST-MASTER-FILE.
+016150     IF CUST-MASTER-STATUS = "00"
+016160         SET CASH-MASTER-IS-OPEN TO TRUE
+016170     ELSE
+016180         SET CASH-MASTER-NOT-OPEN TO TRUE
+016190         DISPLAY 'CUST-MASTER-FILE NOT FOUND, CASH-OUT ACCOUNT '
+016195             'LOOKUP UNAVAILABLE '
+016200     END-IF.
+016600     PERFORM 1100-READ-CONTROL-FILE THRU 1100-EXIT.
+016700 1000-EXIT.
+016800     EXIT.
+016900*****************************************************************
+017000* 1100-READ-CONTROL-FILE - READ THE DAILY CASH-OUT CEILING FROM
+017100* THE CONTROL FILE.  IF THE FILE IS MISSING OR EMPTY THE COMPILED
+017200* DEFAULT IN CASH-LIMIT-AMOUNT IS LEFT STANDING.
+017300*****************************************************************
+017400 1100-READ-CONTROL-FILE.
+017500     OPEN INPUT CASH-CTL-FILE.
+017600     IF CASH-CTL-STATUS = "00"
+017700         READ CASH-CTL-FILE
+017800             AT END
+017900                 DISPLAY 'CASH-CTL-FILE EMPTY, USING DEFAULT '
+018000             NOT AT END
+018100                 MOVE CCTL-LIMIT-AMOUNT TO CASH-LIMIT-AMOUNT
+018200         END-READ
+018300         CLOSE CASH-CTL-FILE
+018400     ELSE
+018500         DISPLAY 'CASH-CTL-FILE NOT FOUND, USING DEFAULT LIMIT '
+018600     END-IF.
+018700 1100-EXIT.
+018800     EXIT.
+018900*****************************************************************
+019000* 2000-CHECK-RESTART - LOOK FOR A CHECKPOINT LEFT BY AN
+019100* INTERRUPTED PRIOR RUN.  IF ONE IS FOUND, THE TERMINAL AND
+019200* ACCOUNT IDENTIFICATION ARE REUSED INSTEAD OF BEING RE-ASKED.
+019300*****************************************************************
+019400 2000-CHECK-RESTART.
+019500     OPEN INPUT CASH-RESTART-FILE.
+019600     IF CASH-RESTART-STATUS = "00"
+019700         READ CASH-RESTART-FILE
+019800             AT END
+019900                 CONTINUE
+020000             NOT AT END
+020100                 IF CRST-CHECKPOINT-PRESENT
+020200                     MOVE CRST-TERMINAL-ID TO CASH-TERMINAL-ID
+020300                     MOVE CRST-ACCOUNT-NO  TO CASH-ACCOUNT-NO
+020400                     MOVE CRST-TXN-TYPE    TO CASH-TXN-TYPE
+020500                     MOVE CRST-OPERATOR-ID TO CASH-OPERATOR-ID
+020600                     SET CASH-TRANSACTION-RESUMED TO TRUE
+020700                     DISPLAY 'RESUMING CHECKPOINTED CASH-OUT '
+020800                         'SESSION '
+020900                 END-IF
+021000         END-READ
+021100         CLOSE CASH-RESTART-FILE
+021200     END-IF.
+021300 2000-EXIT.
+021400     EXIT.
+021500*****************************************************************
+021600* 2500-GET-TXN-INFO - COLLECT THE TERMINAL/SESSION AND ACCOUNT
+021700* IDENTIFICATION FOR A SESSION THAT IS NOT BEING RESUMED.
+021800*****************************************************************
+021900 2500-GET-TXN-INFO.
+022000     DISPLAY 'ENTER TERMINAL/SESSION ID: '.
+022100     ACCEPT CASH-TERMINAL-ID.
+022200     DISPLAY 'ENTER OPERATOR ID: '.
+022300     ACCEPT CASH-OPERATOR-ID.
+022400     DISPLAY 'ENTER ACCOUNT NUMBER: '.
+022500     ACCEPT CASH-ACCOUNT-NO.
+022600     PERFORM 2600-GET-TXN-TYPE THRU 2600-EXIT.
+022700 2500-EXIT.
+022800     EXIT.
+022900*****************************************************************
+023000* 2600-GET-TXN-TYPE - ACCEPT AND EDIT-CHECK THE TRANSACTION TYPE
+023100* CODE.  ANYTHING OTHER THAN C, D OR T RE-PROMPTS IN PLACE, THE
+023200* SAME WAY 5900-EDIT-AMOUNT RE-PROMPTS ON A BAD AMOUNT, INSTEAD OF
+023300* FALLING THROUGH WITH CASH-TXN-TYPE UNVALIDATED.
+023400*****************************************************************
+023500 2600-GET-TXN-TYPE.
+023600     DISPLAY 'ENTER TRANSACTION TYPE (C=CASH-OUT, D=DEPOSIT, '
+023700         'T=TRANSFER): '.
+023800     ACCEPT CASH-TXN-TYPE.
+023900     IF NOT CASH-TXN-IS-CASHOUT
+024000             AND NOT CASH-TXN-IS-DEPOSIT
+024100             AND NOT CASH-TXN-IS-TRANSFER
+024200         DISPLAY 'INVALID TRANSACTION TYPE - ENTER C, D OR T, '
+024300             'PLEASE REENTER '
+024400         GO TO 2600-GET-TXN-TYPE
+024500     END-IF.
+024600 2600-EXIT.
+024700     EXIT.
+024710*****************************************************************
+024720* 2650-REENTER-ACCOUNT - THE KEYED ACCOUNT NUMBER DID NOT MATCH
+024730* THE CUSTOMER MASTER.  GIVE THE TELLER A CHANCE TO RE-KEY IT
+024740* INSTEAD OF LOOPING HINT1 FOREVER ON AN AMOUNT THAT CAN NEVER
+024750* CLEAR VALIDATION AGAINST THE SAME BAD ACCOUNT NUMBER.
+024760*****************************************************************
+024770 2650-REENTER-ACCOUNT.
+024780     DISPLAY 'ACCOUNT NOT FOUND - REENTER ACCOUNT NUMBER: '.
+024790     ACCEPT CASH-ACCOUNT-NO.
+024795 2650-EXIT.
+024797     EXIT.
+024799*****************************************************************
+024900* 5000-CHECKPOINT-SAVE - CHECKPOINT THE TERMINAL/ACCOUNT ID TO
+025000* THE RESTART FILE BEFORE THE AMOUNT LOOP IS ENTERED.
+025100*****************************************************************
+025200 5000-CHECKPOINT-SAVE.
+025300     OPEN OUTPUT CASH-RESTART-FILE.
+025400     SET CRST-CHECKPOINT-PRESENT TO TRUE.
+025500     MOVE CASH-TERMINAL-ID TO CRST-TERMINAL-ID.
+025600     MOVE CASH-ACCOUNT-NO  TO CRST-ACCOUNT-NO.
+025700     MOVE CASH-TXN-TYPE    TO CRST-TXN-TYPE.
+025800     MOVE CASH-OPERATOR-ID TO CRST-OPERATOR-ID.
+025900     MOVE SPACES           TO CRST-FILLER.
+026000     WRITE CASH-RESTART-RECORD.
+026100     CLOSE CASH-RESTART-FILE.
+026200 5000-EXIT.
+026300     EXIT.
+026400*****************************************************************
+026500* HINT1 - ACCEPT THE CASH-OUT AMOUNT AND ENFORCE THE OVER-LIMIT
+026600* CHECK.  A REJECTED AMOUNT LOOPS BACK HERE, AS BEFORE.  AN
+026610* ACCOUNT THAT DID NOT MATCH THE CUSTOMER MASTER FIRST SENDS THE
+026620* TELLER BACK TO RE-KEY THE ACCOUNT NUMBER; A MASTER FILE THAT
+026630* NEVER OPENED IS A DEAD END FOR EVERY ACCOUNT AND ENDS THE RUN
+026640* INSTEAD OF LOOPING.
+026700*****************************************************************
+026800 HINT1.
+026900     DISPLAY 'Enter the amount of money to cash out: '.
+027000     ACCEPT CASH-AMOUNT-INPUT.
+027100     PERFORM 5900-EDIT-AMOUNT THRU 5900-EXIT.
+027200     IF CASH-INPUT-IS-INVALID
+027300         GO TO HINT1
+027400     END-IF.
+027500     PERFORM 6000-VALIDATE-LIMIT THRU 6000-EXIT.
+027600     IF CASH-INPUT-IS-INVALID
+027610         IF CASH-ACCOUNT-UNAVAILABLE
+027620             DISPLAY 'CASH-OUT CANNOT BE PROCESSED - CUSTOMER '
+027630                 'MASTER FILE UNAVAILABLE, SEE YOUR SUPERVISOR '
+027640             GO TO 9000-TERMINATE
+027650         END-IF
+027660         IF CASH-ACCOUNT-NOTFOUND
+027670             PERFORM 2650-REENTER-ACCOUNT THRU 2650-EXIT
+027680             PERFORM 5000-CHECKPOINT-SAVE THRU 5000-EXIT
+027690         END-IF
+027700         GO TO HINT1
+027800     END-IF.
+027900     PERFORM 7000-CONFIRM-TRANSACTION THRU 7000-EXIT.
+028000     PERFORM 7100-WRITE-LOG THRU 7100-EXIT.
+028100     GO TO 9000-TERMINATE.
+028200*****************************************************************
+028300* 5900-EDIT-AMOUNT - REJECT NON-NUMERIC, NEGATIVE AND ZERO INPUT
+028400* BEFORE IT IS EVER MOVED INTO THE NUMERIC AMTCASH FIELD.
+028500* CASH-AMOUNT-INPUT IS JUSTIFIED RIGHT SO A SHORT ENTRY LINES UP
+028600* ON THE LEFT WITH SPACES, WHICH ARE ZERO-FILLED HERE BEFORE THE
+028700* NUMERIC CLASS TEST; A MINUS SIGN OR OTHER GARBAGE THEN FAILS
+028800* THAT TEST, SO NEGATIVE AND NON-NUMERIC KEYING ARE BOTH CAUGHT
+028900* IN ONE STEP.
+029000*****************************************************************
+029100 5900-EDIT-AMOUNT.
+029200     SET CASH-INPUT-IS-VALID TO TRUE.
+029300     INSPECT CASH-AMOUNT-INPUT REPLACING LEADING SPACES BY ZEROS.
+029400     IF CASH-AMOUNT-INPUT NOT NUMERIC
+029500         SET CASH-INPUT-IS-INVALID TO TRUE
+029600         DISPLAY 'INVALID AMOUNT - ENTER NUMERIC DIGITS ONLY, '
+029700             'PLEASE REENTER '
+029800     ELSE
+029900         MOVE CASH-AMOUNT-INPUT TO AMTCASH
+030000         IF AMTCASH = ZERO
+030100             SET CASH-INPUT-IS-INVALID TO TRUE
+030200             DISPLAY 'AMOUNT MUST BE GREATER THAN ZERO, '
+030300                 'PLEASE REENTER '
+030400         END-IF
+030500     END-IF.
+030600 5900-EXIT.
+030700     EXIT.
+030800*****************************************************************
+030900* 6000-VALIDATE-LIMIT - LOOK UP THE CUSTOMER MASTER AND CONFIRM
+031000* THE REQUESTED AMOUNT DOES NOT EXCEED WHAT IS ACTUALLY
+031100* AVAILABLE TO THE ACCOUNT.
+031200*****************************************************************
+031300 6000-VALIDATE-LIMIT.
+031400     SET CASH-INPUT-IS-VALID TO TRUE.
+031500     IF CASH-TXN-IS-CASHOUT
+031600         PERFORM 6100-VALIDATE-CASHOUT THRU 6100-EXIT
+031700     END-IF.
+031800 6000-EXIT.
+031900     EXIT.
+032000*****************************************************************
+032100* 6100-VALIDATE-CASHOUT - THE BALANCE AND CEILING CHECKS ONLY
+032200* APPLY TO THE CASH-OUT FLAVOR OF TRANSACTION; DEPOSITS AND
+032300* TRANSFERS DO NOT DISPENSE TILL CASH AND ARE NOT LIMITED HERE.
+032400*****************************************************************
+032500 6100-VALIDATE-CASHOUT.
+032510     SET CASH-ACCOUNT-FOUND TO TRUE.
+032600     MOVE CASH-ACCOUNT-NO TO CUST-ACCOUNT-NO.
+032700     IF CASH-MASTER-IS-OPEN
+032800         READ CUST-MASTER-FILE
+032900             INVALID KEY
+033000                 SET CASH-INPUT-IS-INVALID TO TRUE
+033010                 SET CASH-ACCOUNT-NOTFOUND TO TRUE
+033100                 DISPLAY 'ACCOUNT NOT FOUND, CASH-OUT REJECTED '
+033200         END-READ
+033300     ELSE
+033400         SET CASH-INPUT-IS-INVALID TO TRUE
+033410         SET CASH-ACCOUNT-UNAVAILABLE TO TRUE
+033500         DISPLAY 'CUSTOMER MASTER FILE UNAVAILABLE, CASH-OUT '
+033600             'REJECTED '
+033700     END-IF.
+033800     IF CASH-INPUT-IS-VALID
+033900         IF CUST-DAILY-WITHDRAWN > CUST-CURRENT-BALANCE
+034000             MOVE ZERO TO CASH-AVAILABLE-BALANCE
+034100         ELSE
+034200             COMPUTE CASH-AVAILABLE-BALANCE =
+034300                 CUST-CURRENT-BALANCE - CUST-DAILY-WITHDRAWN
+034400         END-IF
+034500         IF AMTCASH > CASH-AVAILABLE-BALANCE
+034600             SET CASH-INPUT-IS-INVALID TO TRUE
+034700             DISPLAY 'REQUESTED MONEY EXCEEDS AVAILABLE BALANCE '
+034800             SET CASH-REJECT-IS-BALANCE TO TRUE
+034900             PERFORM 6200-LOG-REJECTION THRU 6200-EXIT
+035000         END-IF
+035100     END-IF.
+035200     IF CASH-INPUT-IS-VALID
+035300         IF AMTCASH > CASH-LIMIT-AMOUNT
+035400             SET CASH-INPUT-IS-INVALID TO TRUE
+035500             DISPLAY 'REQUESTED AMOUNT EXCEEDS THE AUTHORIZED '
+035600             DISPLAY 'CASH-OUT LIMIT '
+035700             SET CASH-REJECT-IS-CEILING TO TRUE
+035800             PERFORM 6200-LOG-REJECTION THRU 6200-EXIT
+035900         END-IF
+036000     END-IF.
+036100 6100-EXIT.
+036200     EXIT.
+036300*****************************************************************
+036400* 6200-LOG-REJECTION - APPEND A REJECTED CASH-OUT ATTEMPT TO THE
+036500* SECURITY/AUDIT LOG FOR FRAUD REVIEW, TAGGED WITH WHY IT WAS
+036600* REJECTED (AVAILABLE-BALANCE EXCEEDED OR CEILING EXCEEDED).
+036700*****************************************************************
+036800 6200-LOG-REJECTION.
+036900     ACCEPT CASH-CURRENT-DATE FROM DATE YYYYMMDD.
+037000     ACCEPT CASH-CURRENT-TIME FROM TIME.
+037100     MOVE CASH-CURRENT-DATE   TO CAUD-DATE.
+037200     MOVE CASH-CURRENT-TIME   TO CAUD-TIME.
+037300     MOVE CASH-OPERATOR-ID    TO CAUD-OPERATOR-ID.
+037400     MOVE CASH-TERMINAL-ID    TO CAUD-TERMINAL-ID.
+037500     MOVE AMTCASH             TO CAUD-AMOUNT.
+037600     MOVE CASH-REJECT-REASON  TO CAUD-REJECT-REASON.
+037700     MOVE SPACES              TO CAUD-FILLER.
+037800     WRITE CASH-AUDIT-RECORD.
+037900 6200-EXIT.
+038000     EXIT.
+038100*****************************************************************
+038200* 7000-CONFIRM-TRANSACTION - ECHO THE APPROVED TRANSACTION BACK
+038300* AND, FOR A CASH-OUT, UPDATE THE MASTER'S DAILY-WITHDRAWN TOTAL
+038350* AND SHOW THE TILL-DISPENSE BREAKDOWN.
+038400*****************************************************************
+038500 7000-CONFIRM-TRANSACTION.
+038600     EVALUATE TRUE
+038700         WHEN CASH-TXN-IS-CASHOUT
+038800             DISPLAY 'You requested ', AMTCASH, ' dollars'
+038850             PERFORM 7050-UPDATE-MASTER-BALANCE THRU 7050-EXIT
+038900             PERFORM 7200-DENOMINATION-BREAKDOWN THRU 7200-EXIT
+039000         WHEN CASH-TXN-IS-DEPOSIT
+039100             DISPLAY 'You deposited ', AMTCASH, ' dollars'
+039200         WHEN CASH-TXN-IS-TRANSFER
+039300             DISPLAY 'You transferred ', AMTCASH, ' dollars'
+039400     END-EVALUATE.
+039500 7000-EXIT.
+039600     EXIT.
+039610*****************************************************************
+039620* 7050-UPDATE-MASTER-BALANCE - THE CASH-OUT CLEARED VALIDATION,
+039630* SO ADD IT TO THE CUSTOMER'S DAILY-WITHDRAWN TOTAL AND REWRITE
+039640* THE MASTER RECORD.  THIS KEEPS A LATER CASH-OUT AGAINST THE
+039650* SAME ACCOUNT THIS SHIFT FROM BEING CHECKED AGAINST A STALE
+039660* WITHDRAWN FIGURE.
+039670*****************************************************************
+039680 7050-UPDATE-MASTER-BALANCE.
+039690     IF CASH-MASTER-IS-OPEN
+039700         ADD AMTCASH TO CUST-DAILY-WITHDRAWN
+039710         REWRITE CUST-MASTER-RECORD
+039720         IF CUST-MASTER-STATUS NOT = "00"
+039730             DISPLAY 'WARNING - UNABLE TO UPDATE CUSTOMER MASTER '
+039740                 'DAILY WITHDRAWN AMOUNT '
+039750         END-IF
+039760     END-IF.
+039770 7050-EXIT.
+039780     EXIT.
+039700*****************************************************************
+039800* 7100-WRITE-LOG - APPEND ONE TRANSACTION RECORD TO THE LOG.
+039900*****************************************************************
+040000 7100-WRITE-LOG.
+040100     ACCEPT CASH-CURRENT-DATE FROM DATE YYYYMMDD.
+040200     ACCEPT CASH-CURRENT-TIME FROM TIME.
+040300     MOVE CASH-CURRENT-DATE   TO CLOG-DATE.
+040400     MOVE CASH-CURRENT-TIME   TO CLOG-TIME.
+040500     MOVE CASH-TERMINAL-ID    TO CLOG-TERMINAL-ID.
+040600     MOVE AMTCASH             TO CLOG-AMOUNT.
+040700     MOVE CASH-TXN-TYPE       TO CLOG-TXN-TYPE.
+040800     MOVE SPACES              TO CLOG-FILLER.
+040900     WRITE CASH-LOG-RECORD.
+041000 7100-EXIT.
+041100     EXIT.
+041200*****************************************************************
+041300* 7200-DENOMINATION-BREAKDOWN - BREAK THE APPROVED AMOUNT DOWN
+041400* INTO A MINIMAL-BILL-COUNT TILL-DISPENSE LIST SO THE TELLER DOES
+041500* NOT HAVE TO DO THE BILL-COUNT MATH BY HAND.
+041600*****************************************************************
+041700 7200-DENOMINATION-BREAKDOWN.
+041800     MOVE AMTCASH TO CASH-DENOM-WORK.
+041900     DIVIDE CASH-DENOM-WORK BY 100
+042000         GIVING CASH-BILL-100 REMAINDER CASH-DENOM-WORK.
+042100     DIVIDE CASH-DENOM-WORK BY 50
+042200         GIVING CASH-BILL-50 REMAINDER CASH-DENOM-WORK.
+042300     DIVIDE CASH-DENOM-WORK BY 20
+042400         GIVING CASH-BILL-20 REMAINDER CASH-DENOM-WORK.
+042500     DIVIDE CASH-DENOM-WORK BY 10
+042600         GIVING CASH-BILL-10 REMAINDER CASH-DENOM-WORK.
+042700     DIVIDE CASH-DENOM-WORK BY 5
+042800         GIVING CASH-BILL-05 REMAINDER CASH-DENOM-WORK.
+042900     MOVE CASH-DENOM-WORK TO CASH-BILL-01.
+043000     DISPLAY 'TILL DISPENSE BREAKDOWN: '.
+043100     DISPLAY '  $100 BILLS: ' CASH-BILL-100.
+043200     DISPLAY '  $50  BILLS: ' CASH-BILL-50.
+043300     DISPLAY '  $20  BILLS: ' CASH-BILL-20.
+043400     DISPLAY '  $10  BILLS: ' CASH-BILL-10.
+043500     DISPLAY '  $5   BILLS: ' CASH-BILL-05.
+043600     DISPLAY '  $1   BILLS: ' CASH-BILL-01.
+043700 7200-EXIT.
+043800     EXIT.
+043900*****************************************************************
+044000* 9000-TERMINATE - CLEAR THE CHECKPOINT, CLOSE THE FILES AND END
+044100* THE RUN.
+044200*****************************************************************
+044300 9000-TERMINATE.
+044400     PERFORM 9100-CLEAR-CHECKPOINT THRU 9100-EXIT.
+044500     CLOSE CASH-LOG-FILE.
+044600     CLOSE CASH-AUDIT-FILE.
+044650     IF CASH-MASTER-IS-OPEN
+044660         CLOSE CUST-MASTER-FILE
+044670     END-IF.
+044800     STOP RUN.
+044900*****************************************************************
+045000* 9100-CLEAR-CHECKPOINT - THE TRANSACTION COMPLETED SUCCESSFULLY,
+045100* SO THE CHECKPOINT NO LONGER HAS ANYTHING TO RESTART.
+045200*****************************************************************
+045300 9100-CLEAR-CHECKPOINT.
+045400     OPEN OUTPUT CASH-RESTART-FILE.
+045500     SET CRST-NO-CHECKPOINT TO TRUE.
+045600     MOVE SPACES TO CRST-TERMINAL-ID.
+045700     MOVE SPACES TO CRST-ACCOUNT-NO.
+045800     MOVE SPACES TO CRST-TXN-TYPE.
+045900     MOVE SPACES TO CRST-OPERATOR-ID.
+046000     MOVE SPACES TO CRST-FILLER.
+046100     WRITE CASH-RESTART-RECORD.
+046200     CLOSE CASH-RESTART-FILE.
+046300 9100-EXIT.
+046400     EXIT.
+
